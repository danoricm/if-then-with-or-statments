@@ -0,0 +1,339 @@
+000100*================================================================*
+000110* IDENTIFICATION DIVISION.
+000120*================================================================*
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CCPMAINT.
+000150 AUTHOR.        R KOVACH.
+000160 INSTALLATION.  CONSUMER LENDING SYSTEMS - BATCH.
+000170 DATE-WRITTEN.  08/09/2026.
+000180 DATE-COMPILED.
+000190*----------------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*----------------------------------------------------------------*
+000220* 08/09/2026  RMK  ORIGINAL PROGRAM.  MENU-DRIVEN MAINTENANCE
+000230*                  UTILITY FOR CC-PARM-REC, THE ELIGIBILITY
+000240*                  CONTROL RECORD IFORTHEN READS.  EACH PMTRANS
+000250*                  TRANSACTION SELECTS A FUNCTION - CHANGE THE
+000260*                  EQ-VALUE OR RANGE-LIMIT THRESHOLD, CHANGE THE
+000270*                  CHECKPOINT FREQUENCY, OR ADD/DELETE A CATEGORY
+000280*                  FROM THE APPROVED LIST - THE WAY AN OPERATOR
+000290*                  WOULD PICK A CHOICE FROM AN ONLINE SCREEN.
+000300*                  EVERY CHANGE IS LOGGED TO PMAUDIT WITH ITS
+000310*                  BEFORE AND AFTER VALUE.
+000320*----------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT PMTRANS    ASSIGN TO PMTRANS
+000370            ORGANIZATION IS SEQUENTIAL.
+000380     SELECT PARMFILE   ASSIGN TO PARMFILE
+000390            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT PMAUDIT    ASSIGN TO PMAUDIT
+000410            ORGANIZATION IS SEQUENTIAL.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PMTRANS
+000460     RECORDING MODE IS F.
+000470 COPY CCPMTRN.
+000480
+000490 FD  PARMFILE
+000500     RECORDING MODE IS F.
+000510 COPY CCPARM.
+000520
+000530 FD  PMAUDIT
+000540     RECORDING MODE IS F.
+000550 COPY CCPMLOG.
+000560
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------------*
+000590* SWITCHES
+000600*----------------------------------------------------------------*
+000610 77  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+000620     88  WS-EOF                         VALUE 'Y'.
+000630
+000640*----------------------------------------------------------------*
+000650* RUN DATE/TIME FOR THE AUDIT LOG TIMESTAMP
+000660*----------------------------------------------------------------*
+000670 77  WS-CURR-DATE           PIC 9(08).
+000680 77  WS-TIME-RAW            PIC 9(08)   VALUE ZERO.
+000690
+000700*----------------------------------------------------------------*
+000710* BEFORE/AFTER DISPLAY AREAS FOR THE AUDIT LOG, AND A WORKING
+000720* COPY OF THE CONTROL RECORD THAT PERSISTS ACROSS TRANSACTIONS.
+000730*----------------------------------------------------------------*
+000740 77  WS-BEFORE-ED           PIC X(09)   VALUE SPACE.
+000750 77  WS-AFTER-ED            PIC X(09)   VALUE SPACE.
+000760
+000770*----------------------------------------------------------------*
+000780* SUBSCRIPTS FOR THE CATEGORY TABLE MAINTENANCE FUNCTIONS
+000790*----------------------------------------------------------------*
+000800 77  WS-CAT-IX              PIC 9(02)   VALUE ZERO   COMP.
+000810 77  WS-CAT-FOUND-IX        PIC 9(02)   VALUE ZERO   COMP.
+000820 77  WS-CAT-FOUND-SW        PIC X(01)   VALUE 'N'.
+000830     88  WS-CAT-FOUND                   VALUE 'Y'.
+000840
+000850 PROCEDURE DIVISION.
+000860*================================================================*
+000870* 0000-MAINLINE
+000880*================================================================*
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000910     PERFORM 2000-PROCESS-PMTRANS
+000920                                  THRU 2000-PROCESS-PMTRANS-EXIT
+000930         UNTIL WS-EOF.
+000940     PERFORM 8000-FINALIZE       THRU 8000-FINALIZE-EXIT.
+000950     GO TO 9999-EXIT.
+000960
+000970*----------------------------------------------------------------*
+000980* 1000-INITIALIZE - OPEN FILES AND LOAD THE CURRENT CONTROL RECORD
+000990*----------------------------------------------------------------*
+001000 1000-INITIALIZE.
+001010     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+001020     OPEN INPUT  PMTRANS.
+001030     OPEN OUTPUT PMAUDIT.
+001040     OPEN INPUT  PARMFILE.
+001050     PERFORM 1100-READ-PARM-FILE THRU 1100-READ-PARM-FILE-EXIT.
+001060     CLOSE PARMFILE.
+001070     DISPLAY 'CCPMAINT - ELIGIBILITY PARAMETER MAINTENANCE'.
+001080     DISPLAY 'CURRENT EQ-VALUE    . . . ' CC-PARM-EQ-VALUE.
+001090     DISPLAY 'CURRENT RANGE-LIMIT . . . ' CC-PARM-RANGE-LIMIT.
+001100     DISPLAY 'CURRENT CKPT-FREQ   . . . ' CC-PARM-CKPT-FREQ.
+001110     DISPLAY 'CURRENT CATEGORY COUNT  . ' CC-PARM-CAT-COUNT.
+001120     PERFORM 1110-DISPLAY-CATEGORY-TABLE
+001130                           THRU 1110-DISPLAY-CATEGORY-TABLE-EXIT
+001140         VARYING WS-CAT-IX FROM 1 BY 1
+001150         UNTIL WS-CAT-IX > CC-PARM-CAT-COUNT.
+001160     PERFORM 2100-READ-PMTRANS  THRU 2100-READ-PMTRANS-EXIT.
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+001190
+001200*----------------------------------------------------------------*
+001210* 1100-READ-PARM-FILE - LOAD THE CURRENT CONTROL RECORD
+001220*----------------------------------------------------------------*
+001230 1100-READ-PARM-FILE.
+001240     READ PARMFILE
+001250         AT END
+001260             DISPLAY 'CCPMAINT - PARMFILE IS EMPTY - ABORTING'
+001270             MOVE 16 TO RETURN-CODE
+001280             STOP RUN
+001290     END-READ.
+001300 1100-READ-PARM-FILE-EXIT.
+001310     EXIT.
+001320
+001330*----------------------------------------------------------------*
+001340* 1110-DISPLAY-CATEGORY-TABLE - SHOW ONE APPROVED CATEGORY CODE,
+001350*     SO THE OPERATOR CAN SEE WHAT'S ON FILE BEFORE ADDING OR
+001360*     DELETING AN ENTRY.
+001370*----------------------------------------------------------------*
+001380 1110-DISPLAY-CATEGORY-TABLE.
+001390     DISPLAY '  CATEGORY ' WS-CAT-IX ' . . . . . . . '
+001400             CC-PARM-CAT-TABLE (WS-CAT-IX).
+001410 1110-DISPLAY-CATEGORY-TABLE-EXIT.
+001420     EXIT.
+001430
+001440*----------------------------------------------------------------*
+001450* 2000-PROCESS-PMTRANS - APPLY ONE MAINTENANCE TRANSACTION AND
+001460*     READ THE NEXT ONE.
+001470*----------------------------------------------------------------*
+001480 2000-PROCESS-PMTRANS.
+001490     PERFORM 2200-APPLY-TRANSACTION
+001500                           THRU 2200-APPLY-TRANSACTION-EXIT.
+001510     PERFORM 2100-READ-PMTRANS  THRU 2100-READ-PMTRANS-EXIT.
+001520 2000-PROCESS-PMTRANS-EXIT.
+001530     EXIT.
+001540
+001550*----------------------------------------------------------------*
+001560* 2100-READ-PMTRANS - READ THE NEXT MAINTENANCE TRANSACTION
+001570*----------------------------------------------------------------*
+001580 2100-READ-PMTRANS.
+001590     READ PMTRANS
+001600         AT END
+001610             MOVE 'Y' TO WS-EOF-SW
+001620     END-READ.
+001630 2100-READ-PMTRANS-EXIT.
+001640     EXIT.
+001650
+001660*----------------------------------------------------------------*
+001670* 2200-APPLY-TRANSACTION - ROUTE THE TRANSACTION TO THE PARAGRAPH
+001680*     THAT HANDLES ITS FUNCTION, THEN LOG THE BEFORE/AFTER VALUE.
+001690*----------------------------------------------------------------*
+001700 2200-APPLY-TRANSACTION.
+001710     IF CC-PMTRN-IS-EQV OR CC-PMTRN-IS-RNG OR CC-PMTRN-IS-FRQ
+001720             OR CC-PMTRN-IS-CAT-ADD OR CC-PMTRN-IS-CAT-DEL
+001730         EVALUATE TRUE
+001740             WHEN CC-PMTRN-IS-EQV
+001750                 PERFORM 2310-CHANGE-EQ-VALUE
+001760                               THRU 2310-CHANGE-EQ-VALUE-EXIT
+001770             WHEN CC-PMTRN-IS-RNG
+001780                 PERFORM 2320-CHANGE-RANGE-LIMIT
+001790                               THRU 2320-CHANGE-RANGE-LIMIT-EXIT
+001800             WHEN CC-PMTRN-IS-FRQ
+001810                 PERFORM 2330-CHANGE-CKPT-FREQ
+001820                               THRU 2330-CHANGE-CKPT-FREQ-EXIT
+001830             WHEN CC-PMTRN-IS-CAT-ADD
+001840                 PERFORM 2340-ADD-CATEGORY
+001850                               THRU 2340-ADD-CATEGORY-EXIT
+001860             WHEN CC-PMTRN-IS-CAT-DEL
+001870                 PERFORM 2350-DELETE-CATEGORY
+001880                               THRU 2350-DELETE-CATEGORY-EXIT
+001890         END-EVALUATE
+001900         PERFORM 2400-WRITE-LOG-ENTRY
+001910                                  THRU 2400-WRITE-LOG-ENTRY-EXIT
+001920         PERFORM 2500-REWRITE-PARM-FILE
+001930                               THRU 2500-REWRITE-PARM-FILE-EXIT
+001940     ELSE
+001950         DISPLAY 'CCPMAINT - UNKNOWN FUNCTION CODE - IGNORED'
+001960     END-IF.
+001970 2200-APPLY-TRANSACTION-EXIT.
+001980     EXIT.
+001990
+002000*----------------------------------------------------------------*
+002010* 2310-CHANGE-EQ-VALUE - CHANGE THE "EQUAL TO" THRESHOLD
+002020*----------------------------------------------------------------*
+002030 2310-CHANGE-EQ-VALUE.
+002040     MOVE CC-PARM-EQ-VALUE TO WS-BEFORE-ED.
+002050     IF CC-PMTRN-NEW-VALUE > 999
+002060         DISPLAY 'CCPMAINT - NEW EQ-VALUE OUT OF RANGE - '
+002070                 'NOT CHANGED'
+002080     ELSE
+002090         MOVE CC-PMTRN-NEW-VALUE TO CC-PARM-EQ-VALUE
+002100     END-IF.
+002110     MOVE CC-PARM-EQ-VALUE TO WS-AFTER-ED.
+002120     MOVE 'EQV ' TO CC-PMLOG-FUNCTION.
+002130 2310-CHANGE-EQ-VALUE-EXIT.
+002140     EXIT.
+002150
+002160*----------------------------------------------------------------*
+002170* 2320-CHANGE-RANGE-LIMIT - CHANGE THE "LESS THAN" RANGE LIMIT
+002180*----------------------------------------------------------------*
+002190 2320-CHANGE-RANGE-LIMIT.
+002200     MOVE CC-PARM-RANGE-LIMIT TO WS-BEFORE-ED.
+002210     IF CC-PMTRN-NEW-VALUE > 999
+002220         DISPLAY 'CCPMAINT - NEW RANGE-LIMIT OUT OF RANGE - '
+002230                 'NOT CHANGED'
+002240     ELSE
+002250         MOVE CC-PMTRN-NEW-VALUE TO CC-PARM-RANGE-LIMIT
+002260     END-IF.
+002270     MOVE CC-PARM-RANGE-LIMIT TO WS-AFTER-ED.
+002280     MOVE 'RNG ' TO CC-PMLOG-FUNCTION.
+002290 2320-CHANGE-RANGE-LIMIT-EXIT.
+002300     EXIT.
+002310
+002320*----------------------------------------------------------------*
+002330* 2330-CHANGE-CKPT-FREQ - CHANGE THE CHECKPOINT FREQUENCY
+002340*----------------------------------------------------------------*
+002350 2330-CHANGE-CKPT-FREQ.
+002360     MOVE CC-PARM-CKPT-FREQ TO WS-BEFORE-ED.
+002370     MOVE CC-PMTRN-NEW-VALUE TO CC-PARM-CKPT-FREQ.
+002380     MOVE CC-PARM-CKPT-FREQ TO WS-AFTER-ED.
+002390     MOVE 'FRQ ' TO CC-PMLOG-FUNCTION.
+002400 2330-CHANGE-CKPT-FREQ-EXIT.
+002410     EXIT.
+002420
+002430*----------------------------------------------------------------*
+002440* 2340-ADD-CATEGORY - APPEND A CODE TO THE APPROVED CATEGORY LIST
+002450*----------------------------------------------------------------*
+002460 2340-ADD-CATEGORY.
+002470     MOVE SPACE TO WS-BEFORE-ED.
+002480     MOVE SPACE TO WS-AFTER-ED.
+002490     IF CC-PARM-CAT-COUNT < 10
+002500         ADD 1 TO CC-PARM-CAT-COUNT
+002510         MOVE CC-PMTRN-NEW-CAT
+002520                 TO CC-PARM-CAT-TABLE (CC-PARM-CAT-COUNT)
+002530         MOVE CC-PMTRN-NEW-CAT TO WS-AFTER-ED
+002540     ELSE
+002550         DISPLAY 'CCPMAINT - CATEGORY TABLE IS FULL - NOT ADDED'
+002560     END-IF.
+002570     MOVE 'CATA' TO CC-PMLOG-FUNCTION.
+002580 2340-ADD-CATEGORY-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------------*
+002620* 2350-DELETE-CATEGORY - REMOVE A CODE FROM THE APPROVED CATEGORY
+002630*     LIST, CLOSING THE GAP IT LEAVES BEHIND.
+002640*----------------------------------------------------------------*
+002650 2350-DELETE-CATEGORY.
+002660     MOVE SPACE TO WS-BEFORE-ED.
+002670     MOVE SPACE TO WS-AFTER-ED.
+002680     MOVE 'N' TO WS-CAT-FOUND-SW.
+002690     PERFORM 2351-FIND-CATEGORY
+002700                               THRU 2351-FIND-CATEGORY-EXIT
+002710         VARYING WS-CAT-IX FROM 1 BY 1
+002720         UNTIL WS-CAT-IX > CC-PARM-CAT-COUNT
+002730            OR WS-CAT-FOUND.
+002740     IF WS-CAT-FOUND
+002750         MOVE CC-PMTRN-NEW-CAT TO WS-BEFORE-ED
+002760         PERFORM 2352-CLOSE-CATEGORY-GAP
+002770                               THRU 2352-CLOSE-CATEGORY-GAP-EXIT
+002780             VARYING WS-CAT-IX FROM WS-CAT-FOUND-IX BY 1
+002790             UNTIL WS-CAT-IX >= CC-PARM-CAT-COUNT
+002800         SUBTRACT 1 FROM CC-PARM-CAT-COUNT
+002810     ELSE
+002820         DISPLAY 'CCPMAINT - CATEGORY NOT ON FILE - NOT DELETED'
+002830     END-IF.
+002840     MOVE 'CATD' TO CC-PMLOG-FUNCTION.
+002850 2350-DELETE-CATEGORY-EXIT.
+002860     EXIT.
+002870
+002880*----------------------------------------------------------------*
+002890* 2351-FIND-CATEGORY - LOCATE THE CATEGORY CODE TO BE DELETED
+002900*----------------------------------------------------------------*
+002910 2351-FIND-CATEGORY.
+002920     IF CC-PMTRN-NEW-CAT = CC-PARM-CAT-TABLE (WS-CAT-IX)
+002930         MOVE 'Y' TO WS-CAT-FOUND-SW
+002940         MOVE WS-CAT-IX TO WS-CAT-FOUND-IX
+002950     END-IF.
+002960 2351-FIND-CATEGORY-EXIT.
+002970     EXIT.
+002980
+002990*----------------------------------------------------------------*
+003000* 2352-CLOSE-CATEGORY-GAP - SHIFT THE REMAINING ENTRIES DOWN ONE
+003010*     POSITION TO FILL THE SLOT THE DELETED ENTRY LEFT BEHIND.
+003020*----------------------------------------------------------------*
+003030 2352-CLOSE-CATEGORY-GAP.
+003040     MOVE CC-PARM-CAT-TABLE (WS-CAT-IX + 1)
+003050             TO CC-PARM-CAT-TABLE (WS-CAT-IX).
+003060 2352-CLOSE-CATEGORY-GAP-EXIT.
+003070     EXIT.
+003080
+003090*----------------------------------------------------------------*
+003100* 2400-WRITE-LOG-ENTRY - LOG THE BEFORE/AFTER VALUE OF THE CHANGE
+003110*----------------------------------------------------------------*
+003120 2400-WRITE-LOG-ENTRY.
+003130     MOVE WS-BEFORE-ED    TO CC-PMLOG-BEFORE.
+003140     MOVE WS-AFTER-ED     TO CC-PMLOG-AFTER.
+003150     ACCEPT WS-TIME-RAW FROM TIME.
+003160     COMPUTE CC-PMLOG-TIMESTAMP =
+003170             WS-CURR-DATE * 1000000 + WS-TIME-RAW / 100.
+003180     WRITE CC-PMLOG-REC.
+003190     DISPLAY 'CCPMAINT - ' CC-PMLOG-FUNCTION
+003200             ' CHANGED FROM ' WS-BEFORE-ED ' TO ' WS-AFTER-ED.
+003210 2400-WRITE-LOG-ENTRY-EXIT.
+003220     EXIT.
+003230
+003240*----------------------------------------------------------------*
+003250* 2500-REWRITE-PARM-FILE - WRITE THE UPDATED CONTROL RECORD BACK
+003260*     TO PARMFILE SO THE NEXT IFORTHEN RUN PICKS UP THE CHANGE.
+003270*----------------------------------------------------------------*
+003280 2500-REWRITE-PARM-FILE.
+003290     OPEN OUTPUT PARMFILE.
+003300     WRITE CC-PARM-REC.
+003310     CLOSE PARMFILE.
+003320 2500-REWRITE-PARM-FILE-EXIT.
+003330     EXIT.
+003340
+003350*----------------------------------------------------------------*
+003360* 8000-FINALIZE - CLOSE THE REMAINING FILES
+003370*----------------------------------------------------------------*
+003380 8000-FINALIZE.
+003390     CLOSE PMTRANS.
+003400     CLOSE PMAUDIT.
+003410 8000-FINALIZE-EXIT.
+003420     EXIT.
+003430
+003440*----------------------------------------------------------------*
+003450* 9999-EXIT - COMMON PROGRAM EXIT
+003460*----------------------------------------------------------------*
+003470 9999-EXIT.
+003480     STOP RUN.
