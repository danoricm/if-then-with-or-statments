@@ -0,0 +1,19 @@
+000100*================================================================*
+000110* CCREST  -  CC-REST-REC  -  BATCH RESTART CONTROL PARAMETER
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  OPERATOR-SUPPLIED SWITCH
+000200*                  TELLING THE PROGRAM WHETHER THIS IS A RESTART
+000210*                  RUN AND, OPTIONALLY, THE EXACT KEY TO RESUME
+000220*                  AFTER.  A ZERO KEY MEANS "USE THE LAST
+000230*                  CHECKPOINT ON CKPTFILE".
+000240*----------------------------------------------------------------*
+000250 01  CC-REST-REC.
+000260     05  CC-REST-IND            PIC X(01).
+000270     05  CC-REST-KEY            PIC 9(07).
+000280     05  FILLER                 PIC X(72).
