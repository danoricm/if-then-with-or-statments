@@ -0,0 +1,20 @@
+000100*================================================================*
+000110* CCEXC  -  CC-EXC-REC  -  ELIGIBILITY EXCEPTION/REJECT RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  CARRIES THE REJECTED
+000200*                  TRANSACTION PLUS A REASON CODE SO THE REASON
+000210*                  A RECORD FAILED ELIGIBILITY IS NOT LOST.
+000220*----------------------------------------------------------------*
+000230 01  CC-EXC-REC.
+000240     05  CC-EXC-ACCT-NO         PIC 9(07).
+000250     05  CC-EXC-TEST-VALUE      PIC 9(03).
+000260     05  CC-EXC-CATEGORY-CD     PIC X(03).
+000270     05  CC-EXC-EFF-DATE        PIC 9(08).
+000280     05  CC-EXC-REASON-CD       PIC X(12).
+000290     05  FILLER                 PIC X(47).
