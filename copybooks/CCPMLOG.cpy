@@ -0,0 +1,21 @@
+000100*================================================================*
+000110* CCPMLOG  -  CC-PMLOG-REC  -  PARAMETER MAINTENANCE AUDIT LOG
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  ONE ENTRY PER MAINTENANCE
+000200*                  TRANSACTION APPLIED TO CC-PARM-REC, SHOWING
+000210*                  THE FIELD CHANGED AND ITS BEFORE/AFTER VALUES
+000220*                  SO A POLICY CHANGE CAN BE TRACED BACK TO THE
+000230*                  RUN THAT MADE IT.
+000240*----------------------------------------------------------------*
+000250 01  CC-PMLOG-REC.
+000260     05  CC-PMLOG-FUNCTION      PIC X(04).
+000270     05  CC-PMLOG-BEFORE        PIC X(09).
+000280     05  CC-PMLOG-AFTER         PIC X(09).
+000290     05  CC-PMLOG-TIMESTAMP     PIC 9(14).
+000300     05  FILLER                 PIC X(44).
