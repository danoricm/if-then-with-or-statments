@@ -0,0 +1,22 @@
+000100*================================================================*
+000110* CCPARM  -  CC-PARM-REC  -  ELIGIBILITY CONTROL PARAMETER RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  ONE RECORD CARRYING THE
+000200*                  ELIGIBILITY THRESHOLDS AND THE APPROVED
+000210*                  CATEGORY TABLE SO BUSINESS CAN CHANGE A
+000220*                  POLICY PERIOD WITHOUT A PROGRAM CHANGE.
+000230*----------------------------------------------------------------*
+000240 01  CC-PARM-REC.
+000250     05  CC-PARM-EQ-VALUE       PIC 9(03).
+000260     05  CC-PARM-RANGE-LIMIT    PIC 9(03).
+000270     05  CC-PARM-CKPT-FREQ      PIC 9(05).
+000280     05  CC-PARM-CAT-COUNT      PIC 9(02).
+000290     05  CC-PARM-CAT-TABLE  OCCURS 10 TIMES
+000300                                PIC X(03).
+000310     05  FILLER                 PIC X(37).
