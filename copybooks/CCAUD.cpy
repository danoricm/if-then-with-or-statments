@@ -0,0 +1,20 @@
+000100*================================================================*
+000110* CCAUD  -  CC-AUD-REC  -  ELIGIBILITY DECISION AUDIT TRAIL RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  ONE ENTRY PER INPUT
+000200*                  RECORD, REGARDLESS OF OUTCOME, SO THE REASON
+000210*                  A GIVEN ITEM WAS FLAGGED ON A GIVEN DAY CAN
+000220*                  BE RECONSTRUCTED LATER.
+000230*----------------------------------------------------------------*
+000240 01  CC-AUD-REC.
+000250     05  CC-AUD-ACCT-NO         PIC 9(07).
+000260     05  CC-AUD-TEST-VALUE      PIC 9(03).
+000270     05  CC-AUD-DISPOSITION     PIC X(04).
+000280     05  CC-AUD-TIMESTAMP       PIC 9(14).
+000290     05  FILLER                 PIC X(52).
