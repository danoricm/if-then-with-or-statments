@@ -0,0 +1,41 @@
+000100*================================================================*
+000110* CCEXT  -  CC-EXT-REC  -  DOWNSTREAM EXTRACT/INTERFACE RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  FIXED-FORMAT INTERFACE
+000200*                  FILE OF ELIGIBLE (MATCHED) RECORDS FOR THE
+000210*                  DOWNSTREAM SYSTEM.  A HEADER RECORD CARRYING
+000220*                  THE RUN DATE AND PROGRAM ID LEADS THE FILE,
+000230*                  A TRAILER RECORD CARRYING THE RECORD COUNT
+000240*                  TRAILS IT, AND EVERY RECORD IN BETWEEN IS A
+000250*                  DETAIL RECORD - ALL THREE TYPES SHARE ONE
+000260*                  80-BYTE LAYOUT SO THE DOWNSTREAM READER CAN
+000270*                  PROCESS THE FILE WITH A SINGLE RECORD AREA.
+000280*----------------------------------------------------------------*
+000290 01  CC-EXT-REC.
+000300     05  CC-EXT-REC-TYPE        PIC X(01).
+000310         88  CC-EXT-IS-HEADER           VALUE 'H'.
+000320         88  CC-EXT-IS-DETAIL           VALUE 'D'.
+000330         88  CC-EXT-IS-TRAILER          VALUE 'T'.
+000340     05  FILLER                     PIC X(79).
+000350 01  CC-EXT-HEADER  REDEFINES CC-EXT-REC.
+000360     05  FILLER                 PIC X(01).
+000370     05  CC-EXT-HDR-PGM-ID      PIC X(08).
+000380     05  CC-EXT-HDR-RUN-DATE    PIC 9(08).
+000390     05  FILLER                 PIC X(63).
+000400 01  CC-EXT-DETAIL  REDEFINES CC-EXT-REC.
+000410     05  FILLER                 PIC X(01).
+000420     05  CC-EXT-DET-ACCT-NO     PIC 9(07).
+000430     05  CC-EXT-DET-TEST-VALUE  PIC 9(03).
+000440     05  CC-EXT-DET-CATEGORY-CD PIC X(03).
+000450     05  CC-EXT-DET-EFF-DATE    PIC 9(08).
+000460     05  FILLER                 PIC X(58).
+000470 01  CC-EXT-TRAILER  REDEFINES CC-EXT-REC.
+000480     05  FILLER                 PIC X(01).
+000490     05  CC-EXT-TRL-REC-COUNT   PIC 9(07).
+000500     05  FILLER                 PIC X(72).
