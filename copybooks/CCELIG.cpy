@@ -0,0 +1,20 @@
+000100*================================================================*
+000110* CCELIG  -  CC-ELIG-REC  -  ELIGIBILITY TEST TRANSACTION RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  COMMON TRANSACTION LAYOUT
+000200*                  FOR THE ELIGIBILITY TEST SO EVERY PROGRAM
+000210*                  THAT READS OR WRITES THIS RECORD SHARES ONE
+000220*                  DEFINITION.
+000230*----------------------------------------------------------------*
+000240 01  CC-ELIG-REC.
+000250     05  CC-ACCT-NO             PIC 9(07).
+000260     05  CC-TEST-VALUE          PIC 9(03).
+000270     05  CC-CATEGORY-CD         PIC X(03).
+000280     05  CC-EFF-DATE            PIC 9(08).
+000290     05  FILLER                 PIC X(59).
