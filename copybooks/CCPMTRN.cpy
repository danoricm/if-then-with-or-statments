@@ -0,0 +1,24 @@
+000100*================================================================*
+000110* CCPMTRN  -  CC-PMTRN-REC  -  PARAMETER MAINTENANCE TRANSACTION
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  ONE TRANSACTION PER
+000200*                  MAINTENANCE REQUEST AGAINST CC-PARM-REC - THE
+000210*                  FUNCTION CODE SELECTS WHICH FIELD CHANGES, THE
+000220*                  WAY A MENU SELECTION WOULD ON AN ONLINE SCREEN.
+000230*----------------------------------------------------------------*
+000240 01  CC-PMTRN-REC.
+000250     05  CC-PMTRN-FUNCTION      PIC X(04).
+000260         88  CC-PMTRN-IS-EQV            VALUE 'EQV '.
+000270         88  CC-PMTRN-IS-RNG            VALUE 'RNG '.
+000280         88  CC-PMTRN-IS-FRQ            VALUE 'FRQ '.
+000290         88  CC-PMTRN-IS-CAT-ADD        VALUE 'CATA'.
+000300         88  CC-PMTRN-IS-CAT-DEL        VALUE 'CATD'.
+000310     05  CC-PMTRN-NEW-VALUE     PIC 9(05).
+000320     05  CC-PMTRN-NEW-CAT       PIC X(03).
+000330     05  FILLER                 PIC X(68).
