@@ -0,0 +1,18 @@
+000100*================================================================*
+000110* CCCKPT  -  CC-CKPT-REC  -  BATCH RESTART CHECKPOINT RECORD
+000120*================================================================*
+000130* AUTHOR.       R KOVACH.
+000140* INSTALLATION. CONSUMER LENDING SYSTEMS - BATCH.
+000150* DATE-WRITTEN. 08/09/2026.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------*
+000190* 08/09/2026  RMK  ORIGINAL COPYBOOK.  WRITTEN EVERY N RECORDS
+000200*                  SO A FAILED RUN CAN RESTART FROM THE LAST
+000210*                  KEY PROCESSED INSTEAD OF FROM RECORD ONE.
+000220*----------------------------------------------------------------*
+000230 01  CC-CKPT-REC.
+000240     05  CC-CKPT-LAST-ACCT      PIC 9(07).
+000250     05  CC-CKPT-REC-COUNT      PIC 9(07).
+000260     05  CC-CKPT-TIMESTAMP      PIC 9(14).
+000270     05  FILLER                 PIC X(52).
