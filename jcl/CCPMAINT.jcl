@@ -0,0 +1,21 @@
+//CCPMAINT JOB (ACCTG),'PARAMETER MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CCPMAINT - ELIGIBILITY PARAMETER MAINTENANCE RUN
+//*
+//* MODIFICATION HISTORY
+//*   08/09/2026  RMK  ORIGINAL JOB.  APPLIES THE MAINTENANCE
+//*                     TRANSACTIONS ON PMTRANS AGAINST THE CURRENT
+//*                     IFORTHEN CONTROL RECORD AND LOGS EVERY
+//*                     CHANGE TO PMAUDIT.
+//*--------------------------------------------------------------*
+//RUNSTEP  EXEC PGM=CCPMAINT
+//STEPLIB  DD  DSN=PROD.IFORTHEN.LOADLIB,DISP=SHR
+//PMTRANS  DD  DSN=PROD.IFORTHEN.PMTRANS,DISP=SHR
+//PARMFILE DD  DSN=PROD.IFORTHEN.PARMFILE,DISP=OLD
+//PMAUDIT  DD  DSN=PROD.IFORTHEN.PMAUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//
