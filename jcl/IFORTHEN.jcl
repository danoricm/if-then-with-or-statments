@@ -0,0 +1,77 @@
+//IFORTHEN JOB (ACCTG),'ELIGIBILITY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IFORTHEN - DAILY ELIGIBILITY BATCH RUN
+//*
+//* MODIFICATION HISTORY
+//*   08/09/2026  RMK  ORIGINAL JOB.  SORTS THE TRANSACTION EXTRACT
+//*                     BY ACCOUNT NUMBER BEFORE IFORTHEN RUNS, SINCE
+//*                     THE PROGRAM'S CHECKPOINT/RESTART LOGIC DEPENDS
+//*                     ON THE INPUT ARRIVING IN THAT ORDER, AND GIVES
+//*                     THE DETAIL, SUMMARY, AND EXCEPTION REPORTS
+//*                     EACH THEIR OWN OUTPUT DATASET.
+//*   08/09/2026  RMK  CHANGED EXCFILE/AUDFILE/EXTFILE/DETFILE/
+//*                     RPTFILE TO DISP=(MOD,CATLG,CATLG), MATCHING
+//*                     CKPTFILE, SO A RESTART RUN EXTENDS THESE
+//*                     DATASETS INSTEAD OF RECREATING THEM EMPTY.
+//*   08/09/2026  RMK  DISP=MOD POSITIONS A DATASET AT END-OF-FILE
+//*                     NO MATTER WHAT THE PROGRAM OPENS IT FOR, SO
+//*                     THE CHANGE ABOVE WAS MAKING A NORMAL (NON-
+//*                     RESTART) RUN APPEND ONTO THE PRIOR DAY'S
+//*                     OUTPUT INSTEAD OF STARTING CLEAN.  EXCFILE/
+//*                     AUDFILE/EXTFILE/DETFILE/RPTFILE NOW ALLOCATE
+//*                     A NEW GDG GENERATION EACH RUN.  A RESTART
+//*                     RESUBMISSION MUST OVERRIDE THOSE FIVE DD
+//*                     STATEMENTS TO POINT AT THE CURRENT GENERATION
+//*                     (0) WITH DISP=(MOD,CATLG,CATLG) INSTEAD, SINCE
+//*                     RESTPARM ISN'T READ UNTIL THE PROGRAM RUNS AND
+//*                     THE JCL CANNOT TEST IT AT SUBMISSION TIME.
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.IFORTHEN.TRANFILE,DISP=SHR
+//SORTOUT  DD  DSN=&&TRANSRT,
+//             DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD  *
+  SORT FIELDS=(1,7,CH,A)
+/*
+//*--------------------------------------------------------------*
+//RUNSTEP  EXEC PGM=IFORTHEN
+//STEPLIB  DD  DSN=PROD.IFORTHEN.LOADLIB,DISP=SHR
+//TRANFILE DD  DSN=&&TRANSRT,DISP=(OLD,DELETE)
+//PARMFILE DD  DSN=PROD.IFORTHEN.PARMFILE,DISP=SHR
+//RESTPARM DD  DSN=PROD.IFORTHEN.RESTPARM,DISP=SHR
+//CKPTFILE DD  DSN=PROD.IFORTHEN.CKPTFILE,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*--------------------------------------------------------------*
+//* A RESTART RESUBMISSION OVERRIDES THE FIVE DD'S BELOW TO
+//*   DSN=PROD.IFORTHEN.xxxxxxxx(0),DISP=(MOD,CATLG,CATLG)
+//* SO THE RESUMED RUN EXTENDS THE CURRENT GENERATION INSTEAD OF
+//* ALLOCATING A NEW ONE.
+//*--------------------------------------------------------------*
+//EXCFILE  DD  DSN=PROD.IFORTHEN.EXCEPTRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDFILE  DD  DSN=PROD.IFORTHEN.AUDITTRL(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXTFILE  DD  DSN=PROD.IFORTHEN.DWNLDEXT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DETFILE  DD  DSN=PROD.IFORTHEN.DETAILRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RPTFILE  DD  DSN=PROD.IFORTHEN.SUMMARYRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//
