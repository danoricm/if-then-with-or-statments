@@ -1,12 +1,672 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfOrThen.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 9 VALUE 7.
-
-       PROCEDURE DIVISION.
-           IF x = 7 OR x < 10 THEN
-               DISPLAY "x is 7 or less than 10"
-           END-IF.
-           STOP RUN.
+000100*================================================================*
+000110* IDENTIFICATION DIVISION.
+000120*================================================================*
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    IFORTHEN.
+000150 AUTHOR.        R KOVACH.
+000160 INSTALLATION.  CONSUMER LENDING SYSTEMS - BATCH.
+000170 DATE-WRITTEN.  03/12/2004.
+000180 DATE-COMPILED.
+000190*----------------------------------------------------------------*
+000200* MODIFICATION HISTORY
+000210*----------------------------------------------------------------*
+000220* 03/12/2004  RMK  ORIGINAL PROGRAM.  TESTED A SINGLE HARDCODED
+000230*                  WORKING-STORAGE VALUE AGAINST THE ELIGIBILITY
+000240*                  CONDITION FOR DEMONSTRATION PURPOSES.
+000250* 08/09/2026  RMK  CONVERTED TO A FILE-DRIVEN BATCH PROGRAM.
+000260*                  READS ONE TRANSACTION RECORD PER ACCOUNT/ITEM
+000270*                  FROM TRANFILE AND TESTS EACH ONE IN TURN,
+000280*                  INSTEAD OF RECOMPILING FOR EVERY VALUE.
+000290* 08/09/2026  RMK  ADOPTED THE SHARED CC-ELIG-REC COPYBOOK AND
+000300*                  EXPANDED THE SINGLE VALUE TEST INTO THE REAL
+000310*                  ELIGIBILITY RULE - VALUE IN RANGE, CATEGORY
+000320*                  APPROVED, AND EFFECTIVE DATE NOT EXPIRED.
+000330* 08/09/2026  RMK  ADDED EXCFILE.  EVERY RECORD THAT FAILS THE
+000340*                  ELIGIBILITY TEST IS NOW WRITTEN TO THE
+000350*                  EXCEPTION FILE WITH A REASON CODE INSTEAD OF
+000360*                  BEING DROPPED SILENTLY.
+000370* 08/09/2026  RMK  ADDED RPTFILE AND THE END-OF-RUN SUMMARY
+000380*                  CONTROL REPORT - RECORDS READ, MATCHED AND
+000390*                  REJECTED COUNTS, AND THE RUN DATE.
+000400* 08/09/2026  RMK  ADDED PARMFILE.  THE EQ-VALUE/RANGE-LIMIT
+000410*                  THRESHOLDS AND THE APPROVED CATEGORY TABLE
+000420*                  ARE NOW READ FROM A CONTROL RECORD AT START
+000430*                  OF RUN INSTEAD OF BEING COMPILED-IN LITERALS.
+000440* 08/09/2026  RMK  ADDED CHECKPOINT/RESTART SUPPORT.  A CHECKPOINT
+000450*                  RECORD IS WRITTEN TO CKPTFILE EVERY
+000460*                  CC-PARM-CKPT-FREQ RECORDS.  RESTPARM TELLS THE
+000470*                  PROGRAM WHETHER TO RESUME AFTER THE LAST
+000480*                  CHECKPOINT KEY (TRANFILE MUST ARRIVE SORTED
+000490*                  BY ACCOUNT NUMBER - SEE THE SORT STEP IN THE
+000500*                  JCL) INSTEAD OF REPROCESSING FROM RECORD ONE.
+000510* 08/09/2026  RMK  ADDED AUDFILE.  ONE AUDIT ENTRY IS NOW WRITTEN
+000520*                  FOR EVERY INPUT RECORD - KEY, VALUE TESTED,
+000530*                  DISPOSITION, AND A TIMESTAMP - REGARDLESS OF
+000540*                  WHICH BRANCH OF THE ELIGIBILITY TEST FIRED.
+000550* 08/09/2026  RMK  ADDED EXTFILE.  EVERY ELIGIBLE RECORD IS NOW
+000560*                  EXTRACTED TO A FIXED-FORMAT INTERFACE FILE FOR
+000570*                  THE DOWNSTREAM SYSTEM, BRACKETED BY A HEADER
+000580*                  RECORD (RUN DATE, PROGRAM ID) AND A TRAILER
+000590*                  RECORD (RECORD COUNT).
+000600* 08/09/2026  RMK  ADDED DETFILE, A PRINT-STYLE DETAIL LISTING OF
+000610*                  EVERY TRANSACTION AND ITS DISPOSITION, SO THE
+000620*                  DETAIL, SUMMARY, AND EXCEPTION REPORTS CAN BE
+000630*                  CARRIED ON SEPARATE JCL DD STATEMENTS.
+000640*                  TRANFILE IS NOW EXPECTED TO ARRIVE PRE-SORTED
+000650*                  BY ACCOUNT NUMBER - SEE THE JCL SORT STEP.
+000660*----------------------------------------------------------------*
+000670 ENVIRONMENT DIVISION.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT TRANFILE   ASSIGN TO TRANFILE
+000710            ORGANIZATION IS SEQUENTIAL.
+000720     SELECT PARMFILE   ASSIGN TO PARMFILE
+000730            ORGANIZATION IS SEQUENTIAL.
+000740     SELECT RESTPARM   ASSIGN TO RESTPARM
+000750            ORGANIZATION IS SEQUENTIAL.
+000760     SELECT CKPTFILE   ASSIGN TO CKPTFILE
+000770            ORGANIZATION IS SEQUENTIAL.
+000780     SELECT EXCFILE    ASSIGN TO EXCFILE
+000790            ORGANIZATION IS SEQUENTIAL.
+000800     SELECT AUDFILE    ASSIGN TO AUDFILE
+000810            ORGANIZATION IS SEQUENTIAL.
+000820     SELECT EXTFILE    ASSIGN TO EXTFILE
+000830            ORGANIZATION IS SEQUENTIAL.
+000840     SELECT DETFILE    ASSIGN TO DETFILE
+000850            ORGANIZATION IS SEQUENTIAL.
+000860     SELECT RPTFILE    ASSIGN TO RPTFILE
+000870            ORGANIZATION IS SEQUENTIAL.
+000880
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  TRANFILE
+000920     RECORDING MODE IS F.
+000930 COPY CCELIG.
+000940
+000950 FD  PARMFILE
+000960     RECORDING MODE IS F.
+000970 COPY CCPARM.
+000980
+000990 FD  RESTPARM
+001000     RECORDING MODE IS F.
+001010 COPY CCREST.
+001020
+001030 FD  CKPTFILE
+001040     RECORDING MODE IS F.
+001050 COPY CCCKPT.
+001060
+001070 FD  EXCFILE
+001080     RECORDING MODE IS F.
+001090 COPY CCEXC.
+001100
+001110 FD  AUDFILE
+001120     RECORDING MODE IS F.
+001130 COPY CCAUD.
+001140
+001150 FD  EXTFILE
+001160     RECORDING MODE IS F.
+001170 COPY CCEXT.
+001180
+001190 FD  DETFILE
+001200     RECORDING MODE IS F.
+001210 01  DET-LINE                  PIC X(80).
+001220
+001230 FD  RPTFILE
+001240     RECORDING MODE IS F.
+001250 01  RPT-LINE                  PIC X(80).
+001260
+001270 WORKING-STORAGE SECTION.
+001280*----------------------------------------------------------------*
+001290* SWITCHES
+001300*----------------------------------------------------------------*
+001310 77  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+001320     88  WS-EOF                         VALUE 'Y'.
+001330 77  WS-CKPT-EOF-SW         PIC X(01)   VALUE 'N'.
+001340     88  WS-CKPT-EOF                    VALUE 'Y'.
+001350 77  WS-ELIGIBLE-SW         PIC X(01)   VALUE 'N'.
+001360     88  WS-ELIGIBLE                    VALUE 'Y'.
+001370 77  WS-CATEGORY-OK-SW      PIC X(01)   VALUE 'N'.
+001380     88  WS-CATEGORY-OK                 VALUE 'Y'.
+001390 77  WS-DATE-OK-SW          PIC X(01)   VALUE 'N'.
+001400     88  WS-DATE-OK                     VALUE 'Y'.
+001410 77  WS-EXT-EOF-SW          PIC X(01)   VALUE 'N'.
+001420     88  WS-EXT-EOF                     VALUE 'Y'.
+001430
+001440*----------------------------------------------------------------*
+001450* RUN DATE - USED TO DECIDE WHETHER AN EFFECTIVE DATE HAS EXPIRED
+001460* AND PRINTED ON THE SUMMARY CONTROL REPORT.
+001470*----------------------------------------------------------------*
+001480 77  WS-CURR-DATE           PIC 9(08).
+001490
+001500*----------------------------------------------------------------*
+001510* REASON THE CURRENT RECORD FAILED ELIGIBILITY, IF IT DID
+001520*----------------------------------------------------------------*
+001530 77  WS-REJECT-REASON       PIC X(12)   VALUE SPACE.
+001540 77  WS-DISPOSITION         PIC X(04)   VALUE SPACE.
+001550
+001560*----------------------------------------------------------------*
+001570* SUBSCRIPT FOR THE APPROVED CATEGORY TABLE LOOKUP
+001580*----------------------------------------------------------------*
+001590 77  WS-CAT-IX              PIC 9(02)   VALUE ZERO   COMP.
+001600
+001610*----------------------------------------------------------------*
+001620* RESTART CONTROL
+001630*----------------------------------------------------------------*
+001640 77  WS-REST-KEY            PIC 9(07)   VALUE ZERO.
+001650 77  WS-CKPT-REMAINDER      PIC 9(05)   VALUE ZERO   COMP.
+001660 77  WS-CKPT-QUOTIENT       PIC 9(07)   VALUE ZERO   COMP.
+001670 77  WS-TIME-RAW            PIC 9(08)   VALUE ZERO.
+001680
+001690*----------------------------------------------------------------*
+001700* RUN CONTROL COUNTERS FOR THE SUMMARY CONTROL REPORT
+001710*----------------------------------------------------------------*
+001720 77  WS-RECS-READ           PIC 9(07)   VALUE ZERO   COMP.
+001730 77  WS-MATCH-COUNT         PIC 9(07)   VALUE ZERO   COMP.
+001740 77  WS-EXT-DETAIL-COUNT    PIC 9(07)   VALUE ZERO   COMP.
+001750 77  WS-REJECT-COUNT        PIC 9(07)   VALUE ZERO   COMP.
+001760
+001770*----------------------------------------------------------------*
+001780* SUMMARY CONTROL REPORT LINE WORK AREAS
+001790*----------------------------------------------------------------*
+001800 01  WS-RPT-DATE.
+001810     05  WS-RPT-DATE-CC     PIC 9(02).
+001820     05  WS-RPT-DATE-YY     PIC 9(02).
+001830     05  WS-RPT-DATE-MM     PIC 9(02).
+001840     05  WS-RPT-DATE-DD     PIC 9(02).
+001850 01  WS-RPT-COUNT-ED        PIC Z,ZZZ,ZZ9.
+001860
+001870*----------------------------------------------------------------*
+001880* DETAIL LISTING LINE WORK AREAS
+001890*----------------------------------------------------------------*
+001900 01  WS-DET-ACCT-ED         PIC ZZZZZZ9.
+001910 01  WS-DET-VALUE-ED        PIC ZZ9.
+001920 PROCEDURE DIVISION.
+001930*================================================================*
+001940* 0000-MAINLINE
+001950*================================================================*
+001960 0000-MAINLINE.
+001970     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+001980     PERFORM 2000-PROCESS-TRANFILE
+001990                                  THRU 2000-PROCESS-TRANFILE-EXIT
+002000         UNTIL WS-EOF.
+002010     PERFORM 8000-FINALIZE       THRU 8000-FINALIZE-EXIT.
+002020     GO TO 9999-EXIT.
+002030
+002040*----------------------------------------------------------------*
+002050* 1000-INITIALIZE - OPEN FILES, LOAD CONTROL PARAMETERS, POSITION
+002060*     THE INPUT FOR A RESTART IF ONE WAS REQUESTED, AND PRIME
+002070*     THE READ.
+002080*----------------------------------------------------------------*
+002090 1000-INITIALIZE.
+002100     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002110     OPEN INPUT  TRANFILE.
+002120     OPEN INPUT  PARMFILE.
+002130     OPEN INPUT  RESTPARM.
+002140     PERFORM 1100-READ-PARM-FILE THRU 1100-READ-PARM-FILE-EXIT.
+002150     CLOSE PARMFILE.
+002160     PERFORM 1200-READ-REST-PARM THRU 1200-READ-REST-PARM-EXIT.
+002170     CLOSE RESTPARM.
+002180     PERFORM 1150-OPEN-RUN-FILES THRU 1150-OPEN-RUN-FILES-EXIT.
+002190     IF CC-REST-IND = 'Y'
+002200         PERFORM 1300-DETERMINE-RESTART-KEY
+002210                       THRU 1300-DETERMINE-RESTART-KEY-EXIT
+002220         OPEN EXTEND CKPTFILE
+002230         IF WS-REST-KEY > ZERO
+002240             PERFORM 1310-SKIP-TO-RESTART-POINT
+002250                       THRU 1310-SKIP-TO-RESTART-POINT-EXIT
+002260         ELSE
+002270             PERFORM 1311-RAW-READ-TRANFILE
+002280                       THRU 1311-RAW-READ-TRANFILE-EXIT
+002290         END-IF
+002300         IF NOT WS-EOF
+002310             ADD 1 TO WS-RECS-READ
+002320         END-IF
+002330     ELSE
+002340         OPEN OUTPUT CKPTFILE
+002350         PERFORM 2100-READ-TRANFILE
+002360                       THRU 2100-READ-TRANFILE-EXIT
+002370     END-IF.
+002380 1000-INITIALIZE-EXIT.
+002390     EXIT.
+002400
+002410*----------------------------------------------------------------*
+002420* 1100-READ-PARM-FILE - LOAD THE ELIGIBILITY CONTROL PARAMETERS
+002430*     CC-PARM-CAT-COUNT MUST NOT EXCEED THE SIZE OF CC-PARM-CAT-
+002440*     TABLE, OR THE CATEGORY SCAN IN 2310-CHECK-CATEGORY WOULD
+002450*     RUN OFF THE END OF THE TABLE.
+002460*----------------------------------------------------------------*
+002470 1100-READ-PARM-FILE.
+002480     READ PARMFILE
+002490         AT END
+002500             DISPLAY 'IFORTHEN - PARMFILE IS EMPTY - ABORTING'
+002510             MOVE 16 TO RETURN-CODE
+002520             STOP RUN
+002530     END-READ.
+002540     IF CC-PARM-CAT-COUNT > 10
+002550         DISPLAY 'IFORTHEN - CAT-COUNT EXCEEDS TABLE SIZE - ABORT'
+002560         MOVE 16 TO RETURN-CODE
+002570         STOP RUN
+002580     END-IF.
+002590 1100-READ-PARM-FILE-EXIT.
+002600     EXIT.
+002610
+002620*----------------------------------------------------------------*
+002630* 1150-OPEN-RUN-FILES - OPEN THE EXCEPTION, AUDIT, EXTRACT, DETAIL
+002640*     AND SUMMARY OUTPUT FILES.  ON A RESTART RUN THESE ARE
+002650*     EXTENDED RATHER THAN RECREATED, SO THE DISPOSITION HISTORY
+002660*     WRITTEN BEFORE THE RUN THAT ABENDED IS NOT LOST.  THE
+002670*     EXTRACT HEADER IS WRITTEN ONLY ON A FRESH RUN, SINCE A
+002680*     RESTART RUN IS CONTINUING A HEADER ALREADY ON FILE.
+002690*----------------------------------------------------------------*
+002700 1150-OPEN-RUN-FILES.
+002710     IF CC-REST-IND = 'Y'
+002720         OPEN EXTEND EXCFILE
+002730         OPEN EXTEND AUDFILE
+002740         OPEN EXTEND EXTFILE
+002750         OPEN EXTEND DETFILE
+002760         OPEN EXTEND RPTFILE
+002770     ELSE
+002780         OPEN OUTPUT EXCFILE
+002790         OPEN OUTPUT AUDFILE
+002800         OPEN OUTPUT EXTFILE
+002810         OPEN OUTPUT DETFILE
+002820         OPEN OUTPUT RPTFILE
+002830         PERFORM 1400-WRITE-EXTRACT-HEADER
+002840                       THRU 1400-WRITE-EXTRACT-HEADER-EXIT
+002850     END-IF.
+002860 1150-OPEN-RUN-FILES-EXIT.
+002870     EXIT.
+002880
+002890*----------------------------------------------------------------*
+002900* 1200-READ-REST-PARM - LOAD THE RESTART INDICATOR AND KEY
+002910*----------------------------------------------------------------*
+002920 1200-READ-REST-PARM.
+002930     READ RESTPARM
+002940         AT END
+002950             MOVE 'N' TO CC-REST-IND
+002960             MOVE ZERO TO CC-REST-KEY
+002970     END-READ.
+002980 1200-READ-REST-PARM-EXIT.
+002990     EXIT.
+003000
+003010*----------------------------------------------------------------*
+003020* 1300-DETERMINE-RESTART-KEY - USE THE OPERATOR-SUPPLIED KEY IF
+003030*     ONE WAS GIVEN, OTHERWISE TAKE THE LAST KEY ON CKPTFILE.
+003040*----------------------------------------------------------------*
+003050 1300-DETERMINE-RESTART-KEY.
+003060     IF CC-REST-KEY > ZERO
+003070         MOVE CC-REST-KEY TO WS-REST-KEY
+003080     ELSE
+003090         OPEN INPUT CKPTFILE
+003100         PERFORM 1301-READ-CKPT-FILE
+003110                       THRU 1301-READ-CKPT-FILE-EXIT
+003120             UNTIL WS-CKPT-EOF
+003130         CLOSE CKPTFILE
+003140         MOVE 'N' TO WS-CKPT-EOF-SW
+003150     END-IF.
+003160 1300-DETERMINE-RESTART-KEY-EXIT.
+003170     EXIT.
+003180
+003190*----------------------------------------------------------------*
+003200* 1301-READ-CKPT-FILE - FIND THE LAST CHECKPOINT KEY ON CKPTFILE
+003210*----------------------------------------------------------------*
+003220 1301-READ-CKPT-FILE.
+003230     READ CKPTFILE
+003240         AT END
+003250             MOVE 'Y' TO WS-CKPT-EOF-SW
+003260     END-READ.
+003270     IF NOT WS-CKPT-EOF
+003280         MOVE CC-CKPT-LAST-ACCT TO WS-REST-KEY
+003290     END-IF.
+003300 1301-READ-CKPT-FILE-EXIT.
+003310     EXIT.
+003320
+003330*----------------------------------------------------------------*
+003340* 1310-SKIP-TO-RESTART-POINT - READ PAST EVERY RECORD THAT WAS
+003350*     ALREADY PROCESSED BEFORE THE CHECKPOINT, SO IT IS NOT
+003360*     WRITTEN TO THE EXCEPTION/EXTRACT/AUDIT FILES A SECOND TIME.
+003370*     RELIES ON TRANFILE ARRIVING SORTED BY ACCOUNT NUMBER.  USES
+003380*     TEST AFTER SO THE COMPARISON IS ALWAYS MADE AGAINST A
+003390*     RECORD THAT HAS ACTUALLY BEEN READ THIS RUN, NEVER AGAINST
+003400*     AN UNREAD RECORD AREA.  CALLED ONLY WHEN WS-REST-KEY IS
+003410*     KNOWN TO BE POSITIVE - SEE 1000-INITIALIZE.
+003420*----------------------------------------------------------------*
+003430 1310-SKIP-TO-RESTART-POINT.
+003440     PERFORM 1311-RAW-READ-TRANFILE
+003450                       THRU 1311-RAW-READ-TRANFILE-EXIT
+003460         WITH TEST AFTER
+003470         UNTIL WS-EOF
+003480            OR CC-ACCT-NO > WS-REST-KEY.
+003490 1310-SKIP-TO-RESTART-POINT-EXIT.
+003500     EXIT.
+003510
+003520*----------------------------------------------------------------*
+003530* 1311-RAW-READ-TRANFILE - READ ONE RECORD WITHOUT COUNTING IT,
+003540*     SINCE IT WAS ALREADY COUNTED BY THE RUN BEING RESTARTED.
+003550*----------------------------------------------------------------*
+003560 1311-RAW-READ-TRANFILE.
+003570     READ TRANFILE
+003580         AT END
+003590             MOVE 'Y' TO WS-EOF-SW
+003600     END-READ.
+003610 1311-RAW-READ-TRANFILE-EXIT.
+003620     EXIT.
+003630
+003640*----------------------------------------------------------------*
+003650* 1400-WRITE-EXTRACT-HEADER - LEAD EXTFILE WITH A HEADER RECORD
+003660*     CARRYING THE RUN DATE AND PROGRAM ID.
+003670*----------------------------------------------------------------*
+003680 1400-WRITE-EXTRACT-HEADER.
+003690     MOVE SPACE TO CC-EXT-REC.
+003700     MOVE 'H' TO CC-EXT-REC-TYPE.
+003710     MOVE 'IFORTHEN' TO CC-EXT-HDR-PGM-ID.
+003720     MOVE WS-CURR-DATE TO CC-EXT-HDR-RUN-DATE.
+003730     WRITE CC-EXT-REC.
+003740 1400-WRITE-EXTRACT-HEADER-EXIT.
+003750     EXIT.
+003760
+003770*----------------------------------------------------------------*
+003780* 2000-PROCESS-TRANFILE - EVALUATE ONE RECORD, CHECKPOINT IF DUE,
+003790*     AND READ THE NEXT ONE.
+003800*----------------------------------------------------------------*
+003810 2000-PROCESS-TRANFILE.
+003820     PERFORM 2200-EVALUATE-RECORD
+003830                                  THRU 2200-EVALUATE-RECORD-EXIT.
+003840     PERFORM 7000-CHECK-CHECKPOINT
+003850                                  THRU 7000-CHECK-CHECKPOINT-EXIT.
+003860     PERFORM 2100-READ-TRANFILE  THRU 2100-READ-TRANFILE-EXIT.
+003870 2000-PROCESS-TRANFILE-EXIT.
+003880     EXIT.
+003890
+003900*----------------------------------------------------------------*
+003910* 2100-READ-TRANFILE - READ THE NEXT TRANSACTION RECORD
+003920*----------------------------------------------------------------*
+003930 2100-READ-TRANFILE.
+003940     READ TRANFILE
+003950         AT END
+003960             MOVE 'Y' TO WS-EOF-SW
+003970     END-READ.
+003980     IF NOT WS-EOF
+003990         ADD 1 TO WS-RECS-READ
+004000     END-IF.
+004010 2100-READ-TRANFILE-EXIT.
+004020     EXIT.
+004030
+004040*----------------------------------------------------------------*
+004050* 2200-EVALUATE-RECORD - TEST THE RECORD AND ROUTE THE RESULT
+004060*----------------------------------------------------------------*
+004070 2200-EVALUATE-RECORD.
+004080     PERFORM 2300-TEST-ELIGIBILITY
+004090                                  THRU 2300-TEST-ELIGIBILITY-EXIT.
+004100     IF WS-ELIGIBLE
+004110         ADD 1 TO WS-MATCH-COUNT
+004120         DISPLAY 'ACCT ' CC-ACCT-NO ' - ELIGIBLE'
+004130         MOVE 'THEN' TO WS-DISPOSITION
+004140         PERFORM 5000-WRITE-EXTRACT-DETAIL
+004150                       THRU 5000-WRITE-EXTRACT-DETAIL-EXIT
+004160     ELSE
+004170         ADD 1 TO WS-REJECT-COUNT
+004180         PERFORM 4000-WRITE-EXCEPTION
+004190                                  THRU 4000-WRITE-EXCEPTION-EXIT
+004200         MOVE 'ELSE' TO WS-DISPOSITION
+004210     END-IF.
+004220     PERFORM 6000-WRITE-AUDIT-RECORD
+004230                            THRU 6000-WRITE-AUDIT-RECORD-EXIT.
+004240     PERFORM 5500-WRITE-DETAIL-LINE
+004250                            THRU 5500-WRITE-DETAIL-LINE-EXIT.
+004260 2200-EVALUATE-RECORD-EXIT.
+004270     EXIT.
+004280
+004290*----------------------------------------------------------------*
+004300* 2300-TEST-ELIGIBILITY - THE REAL ELIGIBILITY RULE:
+004310*     VALUE IN RANGE  AND  CATEGORY APPROVED  AND
+004320*     EFFECTIVE DATE NOT EXPIRED.  THE RANGE AND CATEGORY
+004330*     CONTROLS COME FROM CC-PARM-REC, NOT FROM LITERALS.
+004340*----------------------------------------------------------------*
+004350 2300-TEST-ELIGIBILITY.
+004360     MOVE 'N' TO WS-ELIGIBLE-SW.
+004370     MOVE SPACE TO WS-REJECT-REASON.
+004380     IF CC-TEST-VALUE = CC-PARM-EQ-VALUE
+004390             OR CC-TEST-VALUE < CC-PARM-RANGE-LIMIT
+004400         PERFORM 2310-CHECK-CATEGORY
+004410                                  THRU 2310-CHECK-CATEGORY-EXIT
+004420         IF WS-CATEGORY-OK
+004430             PERFORM 2320-CHECK-EFF-DATE
+004440                                  THRU 2320-CHECK-EFF-DATE-EXIT
+004450             IF WS-DATE-OK
+004460                 MOVE 'Y' TO WS-ELIGIBLE-SW
+004470             ELSE
+004480                 MOVE 'EXPIRED-DATE' TO WS-REJECT-REASON
+004490             END-IF
+004500         ELSE
+004510             MOVE 'BAD-CATEGORY' TO WS-REJECT-REASON
+004520         END-IF
+004530     ELSE
+004540         MOVE 'OUT-OF-RANGE' TO WS-REJECT-REASON
+004550     END-IF.
+004560 2300-TEST-ELIGIBILITY-EXIT.
+004570     EXIT.
+004580
+004590*----------------------------------------------------------------*
+004600* 2310-CHECK-CATEGORY - CATEGORY CODE MUST BE ON THE APPROVED LIST
+004610*     HELD IN CC-PARM-CAT-TABLE.
+004620*----------------------------------------------------------------*
+004630 2310-CHECK-CATEGORY.
+004640     MOVE 'N' TO WS-CATEGORY-OK-SW.
+004650     PERFORM 2311-COMPARE-CATEGORY
+004660                                  THRU 2311-COMPARE-CATEGORY-EXIT
+004670         VARYING WS-CAT-IX FROM 1 BY 1
+004680         UNTIL WS-CAT-IX > CC-PARM-CAT-COUNT
+004690            OR WS-CATEGORY-OK.
+004700 2310-CHECK-CATEGORY-EXIT.
+004710     EXIT.
+004720
+004730*----------------------------------------------------------------*
+004740* 2311-COMPARE-CATEGORY - COMPARE AGAINST ONE CATEGORY TABLE ENTRY
+004750*----------------------------------------------------------------*
+004760 2311-COMPARE-CATEGORY.
+004770     IF CC-CATEGORY-CD = CC-PARM-CAT-TABLE (WS-CAT-IX)
+004780         MOVE 'Y' TO WS-CATEGORY-OK-SW
+004790     END-IF.
+004800 2311-COMPARE-CATEGORY-EXIT.
+004810     EXIT.
+004820
+004830*----------------------------------------------------------------*
+004840* 2320-CHECK-EFF-DATE - EFFECTIVE DATE MUST NOT HAVE EXPIRED
+004850*----------------------------------------------------------------*
+004860 2320-CHECK-EFF-DATE.
+004870     MOVE 'N' TO WS-DATE-OK-SW.
+004880     IF CC-EFF-DATE NOT < WS-CURR-DATE
+004890         MOVE 'Y' TO WS-DATE-OK-SW
+004900     END-IF.
+004910 2320-CHECK-EFF-DATE-EXIT.
+004920     EXIT.
+004930
+004940*----------------------------------------------------------------*
+004950* 4000-WRITE-EXCEPTION - LOG A REJECTED RECORD WITH ITS REASON
+004960*----------------------------------------------------------------*
+004970 4000-WRITE-EXCEPTION.
+004980     MOVE CC-ACCT-NO         TO CC-EXC-ACCT-NO.
+004990     MOVE CC-TEST-VALUE      TO CC-EXC-TEST-VALUE.
+005000     MOVE CC-CATEGORY-CD     TO CC-EXC-CATEGORY-CD.
+005010     MOVE CC-EFF-DATE        TO CC-EXC-EFF-DATE.
+005020     MOVE WS-REJECT-REASON   TO CC-EXC-REASON-CD.
+005030     WRITE CC-EXC-REC.
+005040 4000-WRITE-EXCEPTION-EXIT.
+005050     EXIT.
+005060
+005070*----------------------------------------------------------------*
+005080* 5000-WRITE-EXTRACT-DETAIL - LOG A MATCHED RECORD TO EXTFILE FOR
+005090*     THE DOWNSTREAM SYSTEM.
+005100*----------------------------------------------------------------*
+005110 5000-WRITE-EXTRACT-DETAIL.
+005120     MOVE SPACE TO CC-EXT-REC.
+005130     MOVE 'D' TO CC-EXT-REC-TYPE.
+005140     MOVE CC-ACCT-NO         TO CC-EXT-DET-ACCT-NO.
+005150     MOVE CC-TEST-VALUE      TO CC-EXT-DET-TEST-VALUE.
+005160     MOVE CC-CATEGORY-CD     TO CC-EXT-DET-CATEGORY-CD.
+005170     MOVE CC-EFF-DATE        TO CC-EXT-DET-EFF-DATE.
+005180     WRITE CC-EXT-REC.
+005190 5000-WRITE-EXTRACT-DETAIL-EXIT.
+005200     EXIT.
+005210
+005220*----------------------------------------------------------------*
+005230* 7000-CHECK-CHECKPOINT - WRITE A CHECKPOINT EVERY CC-PARM-
+005240*     CKPT-FREQ RECORDS.
+005250*----------------------------------------------------------------*
+005260 7000-CHECK-CHECKPOINT.
+005270     IF CC-PARM-CKPT-FREQ > ZERO
+005280         DIVIDE WS-RECS-READ BY CC-PARM-CKPT-FREQ
+005290             GIVING WS-CKPT-QUOTIENT
+005300             REMAINDER WS-CKPT-REMAINDER
+005310         IF WS-CKPT-REMAINDER = ZERO
+005320             PERFORM 7100-WRITE-CHECKPOINT-RECORD
+005330                       THRU 7100-WRITE-CHECKPOINT-RECORD-EXIT
+005340         END-IF
+005350     END-IF.
+005360 7000-CHECK-CHECKPOINT-EXIT.
+005370     EXIT.
+005380
+005390*----------------------------------------------------------------*
+005400* 5500-WRITE-DETAIL-LINE - PRINT ONE LINE ON THE DETAIL LISTING
+005410*     FOR EVERY TRANSACTION PROCESSED, REGARDLESS OF DISPOSITION.
+005420*----------------------------------------------------------------*
+005430 5500-WRITE-DETAIL-LINE.
+005440     MOVE SPACE TO DET-LINE.
+005450     MOVE CC-ACCT-NO TO WS-DET-ACCT-ED.
+005460     MOVE CC-TEST-VALUE TO WS-DET-VALUE-ED.
+005470     STRING 'ACCT ' WS-DET-ACCT-ED
+005480            '  VALUE ' WS-DET-VALUE-ED
+005490            '  CAT ' CC-CATEGORY-CD
+005500            '  DISP ' WS-DISPOSITION
+005510            DELIMITED BY SIZE INTO DET-LINE.
+005520     WRITE DET-LINE.
+005530 5500-WRITE-DETAIL-LINE-EXIT.
+005540     EXIT.
+005550
+005560*----------------------------------------------------------------*
+005570* 6000-WRITE-AUDIT-RECORD - LOG THE DISPOSITION OF THIS RECORD TO
+005580*     AUDFILE, WITH BEFORE/AFTER VALUES AND A TIMESTAMP, NO MATTER
+005590*     WHICH WAY THE ELIGIBILITY TEST CAME OUT.
+005600*----------------------------------------------------------------*
+005610 6000-WRITE-AUDIT-RECORD.
+005620     MOVE CC-ACCT-NO         TO CC-AUD-ACCT-NO.
+005630     MOVE CC-TEST-VALUE      TO CC-AUD-TEST-VALUE.
+005640     MOVE WS-DISPOSITION     TO CC-AUD-DISPOSITION.
+005650     ACCEPT WS-TIME-RAW FROM TIME.
+005660     COMPUTE CC-AUD-TIMESTAMP =
+005670             WS-CURR-DATE * 1000000 + WS-TIME-RAW / 100.
+005680     WRITE CC-AUD-REC.
+005690 6000-WRITE-AUDIT-RECORD-EXIT.
+005700     EXIT.
+005710*----------------------------------------------------------------*
+005720* 7100-WRITE-CHECKPOINT-RECORD - RECORD THE LAST KEY PROCESSED
+005730*----------------------------------------------------------------*
+005740 7100-WRITE-CHECKPOINT-RECORD.
+005750     MOVE CC-ACCT-NO      TO CC-CKPT-LAST-ACCT.
+005760     MOVE WS-RECS-READ    TO CC-CKPT-REC-COUNT.
+005770     ACCEPT WS-TIME-RAW FROM TIME.
+005780     COMPUTE CC-CKPT-TIMESTAMP =
+005790             WS-CURR-DATE * 1000000 + WS-TIME-RAW / 100.
+005800     WRITE CC-CKPT-REC.
+005810 7100-WRITE-CHECKPOINT-RECORD-EXIT.
+005820     EXIT.
+005830
+005840*----------------------------------------------------------------*
+005850* 8000-FINALIZE - PRINT THE SUMMARY REPORT AND CLOSE FILES
+005860*----------------------------------------------------------------*
+005870 8000-FINALIZE.
+005880     PERFORM 8050-WRITE-EXTRACT-TRAILER
+005890                       THRU 8050-WRITE-EXTRACT-TRAILER-EXIT.
+005900     PERFORM 8100-PRINT-SUMMARY-REPORT
+005910                          THRU 8100-PRINT-SUMMARY-REPORT-EXIT.
+005920     CLOSE TRANFILE.
+005930     CLOSE EXCFILE.
+005940     CLOSE AUDFILE.
+005950     CLOSE EXTFILE.
+005960     CLOSE DETFILE.
+005970     CLOSE RPTFILE.
+005980     CLOSE CKPTFILE.
+005990 8000-FINALIZE-EXIT.
+006000     EXIT.
+006010
+006020*----------------------------------------------------------------*
+006030* 8050-WRITE-EXTRACT-TRAILER - TRAIL EXTFILE WITH THE COUNT OF
+006040*     DETAIL RECORDS ACTUALLY ON THE FILE.  WS-MATCH-COUNT IS ONLY
+006050*     A PER-SEGMENT COUNTER (IT RESTARTS AT ZERO ON A RESTARTED
+006060*     RUN), SO THE COUNT IS TAKEN BY CLOSING EXTFILE AND COUNTING
+006070*     ITS DETAIL RECORDS RATHER THAN TRUSTING THAT COUNTER - THAT
+006080*     WAY THE TRAILER IS CORRECT FOR THE FILE AS DELIVERED EVEN
+006090*     AFTER A RESTART APPENDED A SECOND SEGMENT'S WORTH OF DETAIL
+006100*     RECORDS ONTO IT.
+006110*----------------------------------------------------------------*
+006120 8050-WRITE-EXTRACT-TRAILER.
+006130     CLOSE EXTFILE.
+006140     OPEN INPUT EXTFILE.
+006150     PERFORM 8051-COUNT-EXTRACT-DETAIL
+006160                       THRU 8051-COUNT-EXTRACT-DETAIL-EXIT
+006170         UNTIL WS-EXT-EOF.
+006180     CLOSE EXTFILE.
+006190     OPEN EXTEND EXTFILE.
+006200     MOVE 'N' TO WS-EXT-EOF-SW.
+006210     MOVE SPACE TO CC-EXT-REC.
+006220     MOVE 'T' TO CC-EXT-REC-TYPE.
+006230     MOVE WS-EXT-DETAIL-COUNT TO CC-EXT-TRL-REC-COUNT.
+006240     WRITE CC-EXT-REC.
+006250 8050-WRITE-EXTRACT-TRAILER-EXIT.
+006260     EXIT.
+006270
+006280*----------------------------------------------------------------*
+006290* 8051-COUNT-EXTRACT-DETAIL - COUNT ONE DETAIL RECORD ON EXTFILE
+006300*----------------------------------------------------------------*
+006310 8051-COUNT-EXTRACT-DETAIL.
+006320     READ EXTFILE
+006330         AT END
+006340             MOVE 'Y' TO WS-EXT-EOF-SW
+006350     END-READ.
+006360     IF NOT WS-EXT-EOF AND CC-EXT-IS-DETAIL
+006370         ADD 1 TO WS-EXT-DETAIL-COUNT
+006380     END-IF.
+006390 8051-COUNT-EXTRACT-DETAIL-EXIT.
+006400     EXIT.
+006410
+006420*----------------------------------------------------------------*
+006430* 8100-PRINT-SUMMARY-REPORT - ONE-PAGE RUN CONTROL REPORT
+006440*----------------------------------------------------------------*
+006450 8100-PRINT-SUMMARY-REPORT.
+006460     MOVE WS-CURR-DATE TO WS-RPT-DATE.
+006470     MOVE SPACE TO RPT-LINE.
+006480     STRING 'IFORTHEN ELIGIBILITY CONTROL REPORT - RUN DATE '
+006490            WS-RPT-DATE-MM '/' WS-RPT-DATE-DD '/'
+006500            WS-RPT-DATE-CC WS-RPT-DATE-YY
+006510            DELIMITED BY SIZE INTO RPT-LINE.
+006520     WRITE RPT-LINE.
+006530
+006540     MOVE SPACE TO RPT-LINE.
+006550     WRITE RPT-LINE.
+006560
+006570     MOVE WS-RECS-READ TO WS-RPT-COUNT-ED.
+006580     MOVE SPACE TO RPT-LINE.
+006590     STRING 'RECORDS READ . . . . . . . . . . ' WS-RPT-COUNT-ED
+006600            DELIMITED BY SIZE INTO RPT-LINE.
+006610     WRITE RPT-LINE.
+006620
+006630     MOVE WS-MATCH-COUNT TO WS-RPT-COUNT-ED.
+006640     MOVE SPACE TO RPT-LINE.
+006650     STRING 'RECORDS MATCHED (ELIGIBLE)  . . . ' WS-RPT-COUNT-ED
+006660            DELIMITED BY SIZE INTO RPT-LINE.
+006670     WRITE RPT-LINE.
+006680
+006690     MOVE WS-REJECT-COUNT TO WS-RPT-COUNT-ED.
+006700     MOVE SPACE TO RPT-LINE.
+006710     STRING 'RECORDS REJECTED . . . . . . . . ' WS-RPT-COUNT-ED
+006720            DELIMITED BY SIZE INTO RPT-LINE.
+006730     WRITE RPT-LINE.
+006740 8100-PRINT-SUMMARY-REPORT-EXIT.
+006750     EXIT.
+006760
+006770*----------------------------------------------------------------*
+006780* 9999-EXIT - COMMON PROGRAM EXIT
+006790*----------------------------------------------------------------*
+006800 9999-EXIT.
+006810     STOP RUN.
